@@ -1,31 +1,276 @@
       ******************************************************************
       * Author:Elisabete Monteiro
       * Date:Abril/2021
+      *-----------------------------------------------------------------
+      * Modification History
+      * Ago/2026 - Processamento em lote a partir de ficheiro de
+      *            vendedores (VENDLOTE), com fallback para o ecra
+      *            interactivo quando o ficheiro nao existe.
+      * Ago/2026 - Cada calculo processado passa a ser gravado no
+      *            historico de salarios (HISTORIC).
+      * Ago/2026 - Emissao do recibo de vencimento impresso (RECIBOS)
+      *            para cada vendedor/mes processado.
+      * Ago/2026 - Escaloes de IRS passam a vir de tabela em vez de taxa
+      *            fixa de 25%.
+      * Ago/2026 - Escaloes de salario base e de comissao passam a ser
+      *            carregados de ficheiro de taxas (TAXAS), com os
+      *            valores antigos como defeito quando o ficheiro nao
+      *            existe.
+      * Ago/2026 - Introducao do Empregado (ID) e do mapa de acumulados
+      *            anuais (EMPMSTR), para o resumo anual de IRS/S.S.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SALARIOS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT VENDLOTE     ASSIGN TO "VENDLOTE"
+                                ORGANIZATION LINE SEQUENTIAL
+                                FILE STATUS IS FS-VENDLOTE.
+
+           SELECT HISTORIC     ASSIGN TO "HISTORIC"
+                                ORGANIZATION LINE SEQUENTIAL
+                                FILE STATUS IS FS-HISTORIC.
+
+           SELECT RECIBOS      ASSIGN TO "RECIBOS"
+                                ORGANIZATION LINE SEQUENTIAL
+                                FILE STATUS IS FS-RECIBOS.
+
+           SELECT TAXAS        ASSIGN TO "TAXAS"
+                                ORGANIZATION LINE SEQUENTIAL
+                                FILE STATUS IS FS-TAXAS.
+
+           SELECT EMPMSTR      ASSIGN TO "EMPMSTR"
+                                ORGANIZATION INDEXED
+                                ACCESS MODE DYNAMIC
+                                RECORD KEY IS EMP-ID
+                                FILE STATUS IS FS-EMPMSTR.
+
+           SELECT SEPAOUT      ASSIGN TO "SEPAOUT"
+                                ORGANIZATION LINE SEQUENTIAL
+                                FILE STATUS IS FS-SEPAOUT.
+
+           SELECT RESUMO       ASSIGN TO "RESUMO"
+                                ORGANIZATION LINE SEQUENTIAL
+                                FILE STATUS IS FS-RESUMO.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  VENDLOTE
+           RECORD CONTAINS 74 CHARACTERS.
+       01  VL-REGISTO.
+           05  VL-NOME              PIC A(30).
+           05  VL-ID                PIC X(06).
+           05  VL-ANOS-CASA         PIC 9(02).
+           05  VL-MES-SALARIO       PIC 9(02).
+           05  VL-VOLUME-VENDAS     PIC 9(05).
+           05  VL-IBAN              PIC X(25).
+           05  FILLER               PIC X(04).
+
+       FD  HISTORIC
+           RECORD CONTAINS 80 CHARACTERS.
+       01  HIST-REGISTO.
+           05  HIST-NOME            PIC A(30).
+           05  HIST-MES             PIC 9(02).
+           05  HIST-SALARIO-BASE    PIC 9(04)V99.
+           05  HIST-COMISSAO        PIC 9(02)V999.
+           05  HIST-TOTAL           PIC 9(04)V99.
+           05  HIST-SEGSOCIAL       PIC 9(03)V99.
+           05  HIST-IRS             PIC 9(04)V99.
+           05  HIST-DESCONTOS       PIC 9(04)V99.
+           05  HIST-LIQUIDO         PIC 9(04)V99.
+           05  FILLER               PIC X(08).
+
+       FD  RECIBOS
+           RECORD CONTAINS 60 CHARACTERS.
+       01  REC-REGISTO              PIC X(60).
+
+      *------------------------------------------------------------------------
+      * Ficheiro de taxas/escaloes mantido pelo utilizador: um registo por
+      * escalao, identificado por TX-TIPO ("S"=salario base por anos de
+      * casa, "C"=comissao por volume de vendas, "I"=IRS por total,
+      * "A"=limite maximo de anos de casa, "V"=limite maximo de volume
+      * de vendas; em "A" e "V" usa-se apenas TX-MAX).
+      * Quando o ficheiro nao existe, mantem-se a tabela de defeito.
+       FD  TAXAS
+           RECORD CONTAINS 60 CHARACTERS.
+       01  TX-REGISTO.
+           05  TX-TIPO              PIC X(01).
+           05  TX-MIN               PIC 9(05)V99.
+           05  TX-MAX               PIC 9(05)V99.
+           05  TX-TAXA              PIC 9(02)V999.
+           05  TX-VALOR             PIC 9(05)V99.
+           05  FILLER               PIC X(33).
+
+      *------------------------------------------------------------------------
+      * Mapa do empregado: identificacao, anos de casa, mapa mensal (um
+      * registo processado por mes, com a respectiva marca e valores) e
+      * acumulados de ano (YTD) para o resumo anual de IRS/Seg.Social.
+       FD  EMPMSTR.
+       01  EMP-REGISTO.
+           05  EMP-ID               PIC X(06).
+           05  EMP-NOME             PIC A(30).
+           05  EMP-ANOS-CASA        PIC 9(02).
+           05  EMP-YTD-IRS          PIC 9(05)V99.
+           05  EMP-YTD-SEGSOCIAL    PIC 9(05)V99.
+           05  EMP-YTD-LIQUIDO      PIC 9(06)V99.
+           05  EMP-MESES OCCURS 12 TIMES INDEXED BY IDX-MES.
+               10  EMP-MES-PROCESSADO    PIC X(01).
+                   88 MES-JA-PROCESSADO        VALUE "S".
+                   88 MES-NAO-PROCESSADO       VALUE "N".
+               10  EMP-MES-SALARIO-BASE PIC 9(04)V99.
+               10  EMP-MES-COMISSAO-TAXA PIC 9(02)V999.
+               10  EMP-MES-TOTAL         PIC 9(05)V99.
+               10  EMP-MES-SEGSOCIAL     PIC 9(03)V99.
+               10  EMP-MES-IRS           PIC 9(04)V99.
+               10  EMP-MES-DESCONTOS     PIC 9(04)V99.
+               10  EMP-MES-LIQUIDO       PIC 9(05)V99.
+
+      *------------------------------------------------------------------------
+      * Ficheiro de transferencia bancaria (SEPA credit transfer) gerado
+      * a partir do Salario Liquido de cada vendedor/mes processado.
+       FD  SEPAOUT
+           RECORD CONTAINS 70 CHARACTERS.
+       01  SEPA-REGISTO.
+           05  SEPA-IBAN            PIC X(25).
+           05  SEPA-NOME            PIC A(30).
+           05  SEPA-VALOR           PIC 9(06)V99.
+           05  FILLER               PIC X(07).
+
+      *------------------------------------------------------------------------
+      * Resumo mensal de comissoes e salarios: uma linha por vendedor/mes
+      * processado, terminando com os totais do lote/sessao. Gerado de
+      * novo em cada execucao (OPEN OUTPUT).
+       FD  RESUMO
+           RECORD CONTAINS 100 CHARACTERS.
+       01  RESUMO-REGISTO           PIC X(100).
+
        WORKING-STORAGE SECTION.
 
+        77 FS-VENDLOTE            PIC XX           VALUE "00".
+        77 LOTE-FIM               PIC X            VALUE "N".
+           88 LOTE-TERMINADO                       VALUE "S".
+        77 MODO-LOTE              PIC X            VALUE "N".
+           88 EM-MODO-LOTE                         VALUE "S".
+        77 FS-HISTORIC            PIC XX           VALUE "00".
+        77 HISTORIC-ESTADO        PIC X            VALUE "S".
+           88 HISTORIC-DISPONIVEL                   VALUE "S".
+        77 FS-RECIBOS             PIC XX           VALUE "00".
+        77 RECIBOS-ESTADO         PIC X            VALUE "S".
+           88 RECIBOS-DISPONIVEL                    VALUE "S".
+        77 REC-LINHA              PIC X(60)        VALUE SPACES.
+        77 FS-TAXAS               PIC XX           VALUE "00".
+        77 FS-EMPMSTR             PIC XX           VALUE "00".
+        77 EMPMSTR-ESTADO         PIC X            VALUE "S".
+           88 EMPMSTR-DISPONIVEL                    VALUE "S".
+        77 EMPREGADO-ID           PIC X(06)        VALUE SPACES.
+        77 EMPREGADO-NOVO-REG     PIC X            VALUE "N".
+           88 EMPREGADO-E-NOVO                     VALUE "S".
+        77 FS-SEPAOUT             PIC XX           VALUE "00".
+        77 SEPA-ESTADO            PIC X            VALUE "S".
+           88 SEPA-DISPONIVEL                       VALUE "S".
+        77 IBAN-VENDEDOR          PIC X(25)        VALUE SPACES.
+        77 FS-RESUMO              PIC XX           VALUE "00".
+        77 RESUMO-ESTADO          PIC X            VALUE "S".
+           88 RESUMO-DISPONIVEL                     VALUE "S".
+        77 COMISSAO-VALOR         PIC 9(05)V99     VALUE ZEROS.
+        77 SAIDA-COMISSAOVALOR    PIC Z9(3).99.
+        77 BASE-PAGO              PIC 9(05)V99     VALUE ZEROS.
+        77 SAIDA-BASEPAGO         PIC Z9(3).99.
+        77 RESUMO-LINHA           PIC X(100)       VALUE SPACES.
+
+      *------------------------------------------------------------------------
+      * Acumulados do resumo mensal de comissoes e salarios: quantidade
+      * de vendedores processados e totais pagos de base, comissao,
+      * descontos e liquido, apurados a medida que cada calculo termina.
+        01 RESUMO-TOTAIS.
+           05 RESUMO-QTD          PIC 9(05)        VALUE ZEROS.
+           05 RESUMO-BASE         PIC 9(07)V99     VALUE ZEROS.
+           05 RESUMO-COMISSAO     PIC 9(07)V99     VALUE ZEROS.
+           05 RESUMO-DESCONTOS    PIC 9(07)V99     VALUE ZEROS.
+           05 RESUMO-LIQUIDO      PIC 9(07)V99     VALUE ZEROS.
+        77 SAIDA-RESUMO-QTD       PIC ZZZZ9.
+        77 SAIDA-RESUMO-BASE      PIC ZZZZZZ9.99.
+        77 SAIDA-RESUMO-COMISSAO  PIC ZZZZZZ9.99.
+        77 SAIDA-RESUMO-DESCONTOS PIC ZZZZZZ9.99.
+        77 SAIDA-RESUMO-LIQUIDO   PIC ZZZZZZ9.99.
+
+      *------------------------------------------------------------------------
+      * Limites de negocio para validacao de anos de casa e de volume de
+      * vendas. Podem ser actualizados atraves do ficheiro TAXAS (tipos
+      * "A" e "V"), sem necessidade de recompilar o programa.
+        01 LIMITES-NEGOCIO.
+           05 LIMITE-ANOS-CASA     PIC 9(02)        VALUE 40.
+           05 LIMITE-VOLUME-VENDAS PIC 9(05)        VALUE 50000.
+
+        77 LOTE-REGISTO-INVALIDO  PIC X            VALUE "N".
+           88 LOTE-REGISTO-E-INVALIDO               VALUE "S".
+
+        77 MES-DUPLICADO          PIC X            VALUE "N".
+           88 MES-JA-FOI-PROCESSADO                 VALUE "S".
+
+        77 TAB-SB-JA-SUBSTITUIDO  PIC X            VALUE "N".
+           88 TAB-SB-FOI-SUBSTITUIDO                VALUE "S".
+        77 TAB-CM-JA-SUBSTITUIDO  PIC X            VALUE "N".
+           88 TAB-CM-FOI-SUBSTITUIDO                VALUE "S".
+        77 TAB-IRS-JA-SUBSTITUIDO PIC X            VALUE "N".
+           88 TAB-IRS-FOI-SUBSTITUIDO               VALUE "S".
+
+      *------------------------------------------------------------------------
+      * Tabela de escaloes de salario base, por anos de casa.
+        01 TAB-SALARIO-BASE.
+           05 TAB-SB-QTD          PIC 9(02)        VALUE ZEROS.
+           05 TAB-SB OCCURS 1 TO 5 TIMES
+                 DEPENDING ON TAB-SB-QTD INDEXED BY IDX-SB.
+              10 TAB-SB-MIN       PIC 9(02).
+              10 TAB-SB-MAX       PIC 9(02).
+              10 TAB-SB-VALOR     PIC 9(04)V99.
+
+      *------------------------------------------------------------------------
+      * Tabela de escaloes de comissao, por volume de vendas.
+        01 TAB-COMISSAO.
+           05 TAB-CM-QTD          PIC 9(02)        VALUE ZEROS.
+           05 TAB-CM OCCURS 1 TO 5 TIMES
+                 DEPENDING ON TAB-CM-QTD INDEXED BY IDX-CM.
+              10 TAB-CM-MIN       PIC 9(05)V99.
+              10 TAB-CM-MAX       PIC 9(05)V99.
+              10 TAB-CM-TAXA      PIC 9(02)V999.
+
+      *------------------------------------------------------------------------
+      * Tabela de escaloes de IRS (retencao na fonte). Cada escalao cobre
+      * um intervalo de TOTAL e aplica uma taxa marginal com a respectiva
+      * parcela a abater, tal como nas tabelas de retencao reais.
+        01 TAB-IRS.
+           05 TAB-IRS-QTD         PIC 9(02)        VALUE ZEROS.
+           05 TAB-IRS-ESC OCCURS 1 TO 7 TIMES
+                 DEPENDING ON TAB-IRS-QTD INDEXED BY IDX-IRS.
+              10 TAB-IRS-MIN      PIC 9(05)V99.
+              10 TAB-IRS-MAX      PIC 9(05)V99.
+              10 TAB-IRS-TAXA     PIC 9(02)V999.
+              10 TAB-IRS-ABATER   PIC 9(05)V99.
+
         77 TEMP                  PIC XX           VALUE " ".
         77 ANOS-CASA             PIC 99           VALUE ZEROS.
         77 SAIDA-ANOSCASA        PIC Z9.
         77 NOME-VENDEDOR         PIC A(30)        VALUE SPACES.
         77 MES-SALARIO           PIC 99           VALUE ZEROS.
         77 SAIDA-MESSALARIO      PIC Z9.
-        77 SALARIO-BASE          PIC 9(4)         VALUE ZEROS.
-        77 SAIDA-SALARIOBASE     PIC Z9(3).
+        77 SALARIO-BASE          PIC 9(4)V99      VALUE ZEROS.
+        77 SAIDA-SALARIOBASE     PIC Z9(3).99.
         77 TEMP-VOLUMEVENDAS     PIC XXXXX        VALUE "     ".
         77 VOLUME-VENDAS         PIC 9(5)         VALUE ZEROS.
         77 SAIDA-VOLUMEVENDAS    PIC ZZZZ9.
-        77 COMISSAO              PIC 99           VALUE ZEROS.
-        77 SAIDA-COMISSAO        PIC Z9.
+        77 COMISSAO              PIC 9(02)V999    VALUE ZEROS.
+        77 SAIDA-COMISSAO        PIC Z9.999.
         77 TOTAL                 PIC 9(4)V99      VALUE ZEROS.
         77 SAIDA-TOTAL           PIC Z9(3).99.
         77 SEGURANCA-SOCIAL      PIC 9(3)V99      VALUE ZEROS.
         77 SAIDA-SSOCIAL         PIC ZZ9(2).99.
         77 IRS                   PIC 9(4)V99      VALUE ZEROS.
+        77 IRS-CALC               PIC S9(4)V99     VALUE ZEROS.
         77 SAIDA-IRS             PIC ZZZ9.99.
         77 TOTAL-DESCONTOS       PIC 9(4)V99      VALUE ZEROS.
         77 SAIDA-TOTALDESCONTOS  PIC Z9(3).99.
@@ -69,11 +314,15 @@
         05  COL 03 LINE 21 FOREGROUND-COLOR 6 HIGHLIGHT VALUE
            " Seguranca Social (11.5%): ".
         05  COL 03 LINE 23 FOREGROUND-COLOR 6 HIGHLIGHT VALUE
-           "              I.R.S (25%): ".
+           "          I.R.S (escalao): ".
         05  COL 03 LINE 25 FOREGROUND-COLOR 6 HIGHLIGHT VALUE
            "Total Descontos (S.S+IRS): ".
         05  COL 03 LINE 27 FOREGROUND-COLOR 6 HIGHLIGHT VALUE
            "          Salario Liquido: ".
+        05  COL 03 LINE 29 FOREGROUND-COLOR 6 HIGHLIGHT VALUE
+           "           Empregado (ID): ".
+        05  COL 03 LINE 31 FOREGROUND-COLOR 6 HIGHLIGHT VALUE
+           "             IBAN (SEPA): ".
 
 
 
@@ -82,19 +331,719 @@
        PROCEDURE DIVISION.
 
        INICIO.
+             PERFORM CARREGAR-TAXAS.
+             PERFORM ABRIR-HISTORICO.
+             PERFORM ABRIR-RECIBOS.
+             PERFORM ABRIR-EMPMSTR.
+             PERFORM ABRIR-SEPA.
+             PERFORM ABRIR-RESUMO.
+             OPEN INPUT VENDLOTE.
+             IF (FS-VENDLOTE = "00") THEN
+                 SET EM-MODO-LOTE TO TRUE
+                 PERFORM PROCESSAR-LOTE
+                 CLOSE VENDLOTE
+                 CLOSE HISTORIC
+                 CLOSE RECIBOS
+                 CLOSE EMPMSTR
+                 CLOSE SEPAOUT
+                 PERFORM FECHAR-RESUMO
+                 STOP RUN
+             END-IF.
+
              DISPLAY " ", LINE 1, POSITION 1, ERASE EOS.
              DISPLAY TITULO.
              DISPLAY CABECALHO.
+             GO TO DADOS-PRE-DEFINIDOS.
+
+      *------------------------------------------------------------------------
+      * Carrega a tabela de escaloes de IRS com os valores em vigor. Os
+      * limites e taxas replicam a logica de retencao na fonte por
+      * escalao (rendimento x taxa - parcela a abater).
+       CARREGAR-ESCALOES-IRS.
+
+           MOVE 5 TO TAB-IRS-QTD.
+
+           MOVE 00000.00 TO TAB-IRS-MIN(1).
+           MOVE 00820.00 TO TAB-IRS-MAX(1).
+           MOVE 00.000   TO TAB-IRS-TAXA(1).
+           MOVE 00000.00 TO TAB-IRS-ABATER(1).
+
+           MOVE 00820.01 TO TAB-IRS-MIN(2).
+           MOVE 01100.00 TO TAB-IRS-MAX(2).
+           MOVE 13.000   TO TAB-IRS-TAXA(2).
+           MOVE 00106.60 TO TAB-IRS-ABATER(2).
+
+           MOVE 01100.01 TO TAB-IRS-MIN(3).
+           MOVE 01500.00 TO TAB-IRS-MAX(3).
+           MOVE 18.000   TO TAB-IRS-TAXA(3).
+           MOVE 00161.60 TO TAB-IRS-ABATER(3).
+
+           MOVE 01500.01 TO TAB-IRS-MIN(4).
+           MOVE 02100.00 TO TAB-IRS-MAX(4).
+           MOVE 23.000   TO TAB-IRS-TAXA(4).
+           MOVE 00236.60 TO TAB-IRS-ABATER(4).
+
+           MOVE 02100.01 TO TAB-IRS-MIN(5).
+           MOVE 99999.99 TO TAB-IRS-MAX(5).
+           MOVE 30.000   TO TAB-IRS-TAXA(5).
+           MOVE 00383.60 TO TAB-IRS-ABATER(5).
+
+      *------------------------------------------------------------------------
+      * Carrega a tabela de escaloes de salario base com os valores em
+      * vigor (por anos de casa).
+       CARREGAR-ESCALOES-SALARIO.
+
+           MOVE 3 TO TAB-SB-QTD.
+
+           MOVE 00 TO TAB-SB-MIN(1).
+           MOVE 04 TO TAB-SB-MAX(1).
+           MOVE 00800.00 TO TAB-SB-VALOR(1).
+
+           MOVE 05 TO TAB-SB-MIN(2).
+           MOVE 10 TO TAB-SB-MAX(2).
+           MOVE 01000.00 TO TAB-SB-VALOR(2).
+
+           MOVE 11 TO TAB-SB-MIN(3).
+           MOVE 99 TO TAB-SB-MAX(3).
+           MOVE 01200.00 TO TAB-SB-VALOR(3).
+
+      *------------------------------------------------------------------------
+      * Carrega a tabela de escaloes de comissao com os valores em vigor
+      * (por volume de vendas).
+       CARREGAR-ESCALOES-COMISSAO.
+
+           MOVE 3 TO TAB-CM-QTD.
+
+           MOVE 00000.00 TO TAB-CM-MIN(1).
+           MOVE 09999.99 TO TAB-CM-MAX(1).
+           MOVE 05.000   TO TAB-CM-TAXA(1).
+
+           MOVE 10000.00 TO TAB-CM-MIN(2).
+           MOVE 20000.00 TO TAB-CM-MAX(2).
+           MOVE 10.000   TO TAB-CM-TAXA(2).
+
+           MOVE 20000.01 TO TAB-CM-MIN(3).
+           MOVE 99999.99 TO TAB-CM-MAX(3).
+           MOVE 15.000   TO TAB-CM-TAXA(3).
+
+      *------------------------------------------------------------------------
+      * Ponto unico de carregamento das taxas: comeca sempre pelos
+      * valores de defeito e, se existir um ficheiro de taxas (TAXAS)
+      * mantido pelo utilizador, substitui os escaloes correspondentes
+      * sem necessidade de recompilar o programa.
+       CARREGAR-TAXAS.
+
+           PERFORM CARREGAR-ESCALOES-IRS.
+           PERFORM CARREGAR-ESCALOES-SALARIO.
+           PERFORM CARREGAR-ESCALOES-COMISSAO.
+
+           MOVE "N" TO TAB-SB-JA-SUBSTITUIDO.
+           MOVE "N" TO TAB-CM-JA-SUBSTITUIDO.
+           MOVE "N" TO TAB-IRS-JA-SUBSTITUIDO.
+
+           OPEN INPUT TAXAS.
+           IF (FS-TAXAS = "00") THEN
+               PERFORM LER-REGISTO-TAXAS
+               PERFORM APLICAR-REGISTO-TAXAS UNTIL (FS-TAXAS NOT = "00")
+               CLOSE TAXAS
+           END-IF.
+
+       LER-REGISTO-TAXAS.
+
+           READ TAXAS
+               AT END
+                   MOVE "10" TO FS-TAXAS
+           END-READ.
+
+       APLICAR-REGISTO-TAXAS.
+
+           IF (TX-TIPO = "S") THEN
+               IF NOT TAB-SB-FOI-SUBSTITUIDO THEN
+                   MOVE ZEROS TO TAB-SB-QTD
+                   SET TAB-SB-FOI-SUBSTITUIDO TO TRUE
+               END-IF
+               IF (TAB-SB-QTD < 5) THEN
+                   ADD 1 TO TAB-SB-QTD
+                   SET IDX-SB TO TAB-SB-QTD
+                   MOVE TX-MIN   TO TAB-SB-MIN(IDX-SB)
+                   MOVE TX-MAX   TO TAB-SB-MAX(IDX-SB)
+                   MOVE TX-VALOR TO TAB-SB-VALOR(IDX-SB)
+               ELSE
+                   DISPLAY "TAXAS: excesso de escaloes 'S', ignorado."
+               END-IF
+           ELSE
+               IF (TX-TIPO = "C") THEN
+                   IF NOT TAB-CM-FOI-SUBSTITUIDO THEN
+                       MOVE ZEROS TO TAB-CM-QTD
+                       SET TAB-CM-FOI-SUBSTITUIDO TO TRUE
+                   END-IF
+                   IF (TAB-CM-QTD < 5) THEN
+                       ADD 1 TO TAB-CM-QTD
+                       SET IDX-CM TO TAB-CM-QTD
+                       MOVE TX-MIN  TO TAB-CM-MIN(IDX-CM)
+                       MOVE TX-MAX  TO TAB-CM-MAX(IDX-CM)
+                       MOVE TX-TAXA TO TAB-CM-TAXA(IDX-CM)
+                   ELSE
+                       DISPLAY "TAXAS: excesso de escaloes C, ignorado."
+                   END-IF
+               ELSE
+                   IF (TX-TIPO = "I") THEN
+                       IF NOT TAB-IRS-FOI-SUBSTITUIDO THEN
+                           MOVE ZEROS TO TAB-IRS-QTD
+                           SET TAB-IRS-FOI-SUBSTITUIDO TO TRUE
+                       END-IF
+                       IF (TAB-IRS-QTD < 7) THEN
+                           ADD 1 TO TAB-IRS-QTD
+                           SET IDX-IRS TO TAB-IRS-QTD
+                           MOVE TX-MIN   TO TAB-IRS-MIN(IDX-IRS)
+                           MOVE TX-MAX   TO TAB-IRS-MAX(IDX-IRS)
+                           MOVE TX-TAXA  TO TAB-IRS-TAXA(IDX-IRS)
+                           MOVE TX-VALOR TO TAB-IRS-ABATER(IDX-IRS)
+                       ELSE
+                           DISPLAY "TAXAS: excesso escaloes I, ignora."
+                       END-IF
+                   ELSE
+                       IF (TX-TIPO = "A") THEN
+                           MOVE TX-MAX TO LIMITE-ANOS-CASA
+                       ELSE
+                           IF (TX-TIPO = "V") THEN
+                               MOVE TX-MAX TO LIMITE-VOLUME-VENDAS
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+           PERFORM LER-REGISTO-TAXAS.
+
+      *------------------------------------------------------------------------
+      * Abre o historico de salarios em modo de acrescento (EXTEND); se o
+      * ficheiro ainda nao existir (primeira execucao), cria-o com OPEN
+      * OUTPUT em vez de falhar.
+       ABRIR-HISTORICO.
+
+           OPEN EXTEND HISTORIC.
+           IF (FS-HISTORIC NOT = "00") THEN
+               OPEN OUTPUT HISTORIC
+           END-IF.
+           IF (FS-HISTORIC NOT = "00") THEN
+               MOVE "N" TO HISTORIC-ESTADO
+               DISPLAY "HISTORIC: erro ao abrir, historico nao gravado."
+           END-IF.
+
+      *------------------------------------------------------------------------
+      * Grava no historico o calculo que acabou de ser apurado para o
+      * vendedor corrente (nome, mes e todos os valores calculados).
+       GRAVAR-HISTORICO.
+
+           MOVE NOME-VENDEDOR     TO HIST-NOME.
+           MOVE MES-SALARIO       TO HIST-MES.
+           MOVE SALARIO-BASE      TO HIST-SALARIO-BASE.
+           MOVE COMISSAO          TO HIST-COMISSAO.
+           MOVE TOTAL             TO HIST-TOTAL.
+           MOVE SEGURANCA-SOCIAL  TO HIST-SEGSOCIAL.
+           MOVE IRS               TO HIST-IRS.
+           MOVE TOTAL-DESCONTOS   TO HIST-DESCONTOS.
+           MOVE SALARIO-LIQUIDO   TO HIST-LIQUIDO.
+           IF (HISTORIC-DISPONIVEL) THEN
+               WRITE HIST-REGISTO
+           END-IF.
+
+      *------------------------------------------------------------------------
+      * Abre o ficheiro de recibos de vencimento em modo de acrescento
+      * (EXTEND); se ainda nao existir, cria-o com OPEN OUTPUT.
+       ABRIR-RECIBOS.
+
+           OPEN EXTEND RECIBOS.
+           IF (FS-RECIBOS NOT = "00") THEN
+               OPEN OUTPUT RECIBOS
+           END-IF.
+           IF (FS-RECIBOS NOT = "00") THEN
+               MOVE "N" TO RECIBOS-ESTADO
+               DISPLAY "RECIBOS: erro ao abrir, recibo nao emitido."
+           END-IF.
+
+      *------------------------------------------------------------------------
+      * Emite o recibo de vencimento impresso do vendedor corrente, com o
+      * mesmo cabecalho e discriminacao de valores do ecra (CABECALHO).
+       EMITIR-RECIBO.
+
+           MOVE MES-SALARIO    TO SAIDA-MESSALARIO.
+           MOVE ANOS-CASA      TO SAIDA-ANOSCASA.
+           MOVE VOLUME-VENDAS  TO SAIDA-VOLUMEVENDAS.
+
+           MOVE SPACES TO REC-LINHA.
+           STRING "____________________________________________________"
+               DELIMITED BY SIZE INTO REC-LINHA
+           END-STRING.
+           IF (RECIBOS-DISPONIVEL) THEN
+               WRITE REC-REGISTO FROM REC-LINHA
+           END-IF.
+
+           MOVE SPACES TO REC-LINHA.
+           STRING "  Empresa Programadores" DELIMITED BY SIZE
+               INTO REC-LINHA
+           END-STRING.
+           IF (RECIBOS-DISPONIVEL) THEN
+               WRITE REC-REGISTO FROM REC-LINHA
+           END-IF.
+
+           MOVE SPACES TO REC-LINHA.
+           STRING "  Recibo de Vencimento" DELIMITED BY SIZE
+               INTO REC-LINHA
+           END-STRING.
+           IF (RECIBOS-DISPONIVEL) THEN
+               WRITE REC-REGISTO FROM REC-LINHA
+           END-IF.
+
+           MOVE SPACES TO REC-LINHA.
+           STRING "____________________________________________________"
+               DELIMITED BY SIZE INTO REC-LINHA
+           END-STRING.
+           IF (RECIBOS-DISPONIVEL) THEN
+               WRITE REC-REGISTO FROM REC-LINHA
+           END-IF.
+
+           MOVE SPACES TO REC-LINHA.
+           IF (RECIBOS-DISPONIVEL) THEN
+               WRITE REC-REGISTO FROM REC-LINHA
+           END-IF.
+
+           MOVE SPACES TO REC-LINHA.
+           STRING "Anos de Casa: "       DELIMITED BY SIZE
+                  SAIDA-ANOSCASA         DELIMITED BY SIZE
+               INTO REC-LINHA
+           END-STRING.
+           IF (RECIBOS-DISPONIVEL) THEN
+               WRITE REC-REGISTO FROM REC-LINHA
+           END-IF.
+
+           MOVE SPACES TO REC-LINHA.
+           STRING "Nome Vendedor: "      DELIMITED BY SIZE
+                  NOME-VENDEDOR          DELIMITED BY SIZE
+               INTO REC-LINHA
+           END-STRING.
+           IF (RECIBOS-DISPONIVEL) THEN
+               WRITE REC-REGISTO FROM REC-LINHA
+           END-IF.
+
+           MOVE SPACES TO REC-LINHA.
+           STRING "Mes: "                DELIMITED BY SIZE
+                  SAIDA-MESSALARIO       DELIMITED BY SIZE
+               INTO REC-LINHA
+           END-STRING.
+           IF (RECIBOS-DISPONIVEL) THEN
+               WRITE REC-REGISTO FROM REC-LINHA
+           END-IF.
+
+           MOVE SPACES TO REC-LINHA.
+           STRING "Volume de Vendas: "   DELIMITED BY SIZE
+                  SAIDA-VOLUMEVENDAS     DELIMITED BY SIZE
+                  " EUR"                 DELIMITED BY SIZE
+               INTO REC-LINHA
+           END-STRING.
+           IF (RECIBOS-DISPONIVEL) THEN
+               WRITE REC-REGISTO FROM REC-LINHA
+           END-IF.
+
+           MOVE SPACES TO REC-LINHA.
+           STRING "Vencimento Base: "    DELIMITED BY SIZE
+                  SAIDA-SALARIOBASE      DELIMITED BY SIZE
+                  " EUR"                 DELIMITED BY SIZE
+               INTO REC-LINHA
+           END-STRING.
+           IF (RECIBOS-DISPONIVEL) THEN
+               WRITE REC-REGISTO FROM REC-LINHA
+           END-IF.
+
+           MOVE SPACES TO REC-LINHA.
+           STRING "Valor Comissao: "     DELIMITED BY SIZE
+                  SAIDA-COMISSAO         DELIMITED BY SIZE
+                  " %"                   DELIMITED BY SIZE
+               INTO REC-LINHA
+           END-STRING.
+           IF (RECIBOS-DISPONIVEL) THEN
+               WRITE REC-REGISTO FROM REC-LINHA
+           END-IF.
+
+           MOVE SPACES TO REC-LINHA.
+           STRING "Total (Base + Comissao): "  DELIMITED BY SIZE
+                  SAIDA-TOTAL                  DELIMITED BY SIZE
+                  " EUR"                       DELIMITED BY SIZE
+               INTO REC-LINHA
+           END-STRING.
+           IF (RECIBOS-DISPONIVEL) THEN
+               WRITE REC-REGISTO FROM REC-LINHA
+           END-IF.
+
+           MOVE SPACES TO REC-LINHA.
+           STRING "Seguranca Social (11.5%): " DELIMITED BY SIZE
+                  SAIDA-SSOCIAL                DELIMITED BY SIZE
+                  " EUR"                       DELIMITED BY SIZE
+               INTO REC-LINHA
+           END-STRING.
+           IF (RECIBOS-DISPONIVEL) THEN
+               WRITE REC-REGISTO FROM REC-LINHA
+           END-IF.
+
+           MOVE SPACES TO REC-LINHA.
+           STRING "I.R.S: "              DELIMITED BY SIZE
+                  SAIDA-IRS              DELIMITED BY SIZE
+                  " EUR"                 DELIMITED BY SIZE
+               INTO REC-LINHA
+           END-STRING.
+           IF (RECIBOS-DISPONIVEL) THEN
+               WRITE REC-REGISTO FROM REC-LINHA
+           END-IF.
+
+           MOVE SPACES TO REC-LINHA.
+           STRING "Total Descontos (S.S+IRS): " DELIMITED BY SIZE
+                  SAIDA-TOTALDESCONTOS          DELIMITED BY SIZE
+                  " EUR"                        DELIMITED BY SIZE
+               INTO REC-LINHA
+           END-STRING.
+           IF (RECIBOS-DISPONIVEL) THEN
+               WRITE REC-REGISTO FROM REC-LINHA
+           END-IF.
+
+           MOVE SPACES TO REC-LINHA.
+           STRING "Salario Liquido: "    DELIMITED BY SIZE
+                  SAIDA-SALARIOLIQUIDO   DELIMITED BY SIZE
+                  " EUR"                 DELIMITED BY SIZE
+               INTO REC-LINHA
+           END-STRING.
+           IF (RECIBOS-DISPONIVEL) THEN
+               WRITE REC-REGISTO FROM REC-LINHA
+           END-IF.
+
+           MOVE SPACES TO REC-LINHA.
+           IF (RECIBOS-DISPONIVEL) THEN
+               WRITE REC-REGISTO FROM REC-LINHA
+           END-IF.
+
+      *------------------------------------------------------------------------
+      * Abre o mapa de empregados (EMPMSTR) em I-O; se ainda nao existir,
+      * cria-o vazio e volta a abrir em I-O para permitir leitura aleatoria
+      * pelo EMP-ID.
+       ABRIR-EMPMSTR.
+
+           OPEN I-O EMPMSTR.
+           IF (FS-EMPMSTR NOT = "00") THEN
+               OPEN OUTPUT EMPMSTR
+               CLOSE EMPMSTR
+               OPEN I-O EMPMSTR
+           END-IF.
+           IF (FS-EMPMSTR NOT = "00") THEN
+               MOVE "N" TO EMPMSTR-ESTADO
+               DISPLAY "EMPMSTR: erro ao abrir, mapa nao actualizado."
+           END-IF.
+
+      *------------------------------------------------------------------------
+      * Actualiza o mapa do empregado corrente com o calculo do mes: cria
+      * o registo se for a primeira vez que este EMPREGADO-ID aparece, e
+      * acumula os totais anuais (YTD) de IRS, Seguranca Social e
+      * Salario Liquido para o resumo anual.
+       ATUALIZAR-EMPREGADO.
+
+           IF (EMPMSTR-DISPONIVEL) THEN
+               MOVE EMPREGADO-ID TO EMP-ID
+               MOVE "N" TO EMPREGADO-NOVO-REG
+               READ EMPMSTR
+                   INVALID KEY
+                       PERFORM INICIALIZAR-EMPREGADO
+                       MOVE "S" TO EMPREGADO-NOVO-REG
+               END-READ
+
+               SET IDX-MES TO MES-SALARIO
+               MOVE "S"               TO EMP-MES-PROCESSADO(IDX-MES)
+               MOVE SALARIO-BASE      TO EMP-MES-SALARIO-BASE(IDX-MES)
+               MOVE COMISSAO          TO EMP-MES-COMISSAO-TAXA(IDX-MES)
+               MOVE TOTAL             TO EMP-MES-TOTAL(IDX-MES)
+               MOVE SEGURANCA-SOCIAL  TO EMP-MES-SEGSOCIAL(IDX-MES)
+               MOVE IRS               TO EMP-MES-IRS(IDX-MES)
+               MOVE TOTAL-DESCONTOS   TO EMP-MES-DESCONTOS(IDX-MES)
+               MOVE SALARIO-LIQUIDO   TO EMP-MES-LIQUIDO(IDX-MES)
+
+               ADD IRS                TO EMP-YTD-IRS
+               ADD SEGURANCA-SOCIAL   TO EMP-YTD-SEGSOCIAL
+               ADD SALARIO-LIQUIDO    TO EMP-YTD-LIQUIDO
+
+               IF (EMPREGADO-E-NOVO) THEN
+                   WRITE EMP-REGISTO
+               ELSE
+                   REWRITE EMP-REGISTO
+               END-IF
+           END-IF.
+
+      *------------------------------------------------------------------------
+      * Primeira ocorrencia do EMPREGADO-ID: cria o registo vazio, com os
+      * 12 meses por processar e os acumulados anuais a zero.
+       INICIALIZAR-EMPREGADO.
+
+           MOVE EMPREGADO-ID TO EMP-ID.
+           MOVE NOME-VENDEDOR TO EMP-NOME.
+           MOVE ANOS-CASA TO EMP-ANOS-CASA.
+           MOVE ZEROS TO EMP-YTD-IRS.
+           MOVE ZEROS TO EMP-YTD-SEGSOCIAL.
+           MOVE ZEROS TO EMP-YTD-LIQUIDO.
+           PERFORM LIMPAR-MES-EMPREGADO
+               VARYING IDX-MES FROM 1 BY 1 UNTIL IDX-MES > 12.
+
+       LIMPAR-MES-EMPREGADO.
+
+           MOVE "N"   TO EMP-MES-PROCESSADO(IDX-MES).
+           MOVE ZEROS TO EMP-MES-SALARIO-BASE(IDX-MES).
+           MOVE ZEROS TO EMP-MES-COMISSAO-TAXA(IDX-MES).
+           MOVE ZEROS TO EMP-MES-TOTAL(IDX-MES).
+           MOVE ZEROS TO EMP-MES-SEGSOCIAL(IDX-MES).
+           MOVE ZEROS TO EMP-MES-IRS(IDX-MES).
+           MOVE ZEROS TO EMP-MES-DESCONTOS(IDX-MES).
+           MOVE ZEROS TO EMP-MES-LIQUIDO(IDX-MES).
+
+      *------------------------------------------------------------------------
+      * Deteccao de processamento em duplicado: consulta o mapa do
+      * empregado (sem o alterar) para ver se o mes corrente ja tem um
+      * calculo apurado. E' sobretudo relevante nos meses de subsidio
+      * (Junho/Dezembro), em que recalcular pagaria o subsidio a mais.
+       VERIFICAR-DUPLO-PROCESSAMENTO.
+
+           MOVE "N" TO MES-DUPLICADO.
+           IF (EMPMSTR-DISPONIVEL) THEN
+               MOVE EMPREGADO-ID TO EMP-ID
+               READ EMPMSTR
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET IDX-MES TO MES-SALARIO
+                       IF (MES-JA-PROCESSADO(IDX-MES)) THEN
+                           MOVE "S" TO MES-DUPLICADO
+                       END-IF
+               END-READ
+           END-IF.
+
+      *------------------------------------------------------------------------
+      * Abre o ficheiro de exportacao bancaria (SEPA credit transfer) em
+      * modo de acrescento (EXTEND); se ainda nao existir, cria-o com
+      * OPEN OUTPUT.
+       ABRIR-SEPA.
+
+           OPEN EXTEND SEPAOUT.
+           IF (FS-SEPAOUT NOT = "00") THEN
+               OPEN OUTPUT SEPAOUT
+           END-IF.
+           IF (FS-SEPAOUT NOT = "00") THEN
+               MOVE "N" TO SEPA-ESTADO
+               DISPLAY "SEPAOUT: erro ao abrir, transf. nao gerada."
+           END-IF.
+
+      *------------------------------------------------------------------------
+      * Grava a instrucao de transferencia do Salario Liquido do vendedor
+      * corrente para o respectivo IBAN, uma linha por calculo processado.
+       EMITIR-SEPA.
+
+           MOVE IBAN-VENDEDOR  TO SEPA-IBAN.
+           MOVE NOME-VENDEDOR  TO SEPA-NOME.
+           MOVE SALARIO-LIQUIDO TO SEPA-VALOR.
+           IF (SEPA-DISPONIVEL) THEN
+               WRITE SEPA-REGISTO
+           END-IF.
+
+      *------------------------------------------------------------------------
+      * Abre o resumo mensal de comissoes e salarios. E' gerado de novo em
+      * cada execucao, pelo que usa sempre OPEN OUTPUT.
+       ABRIR-RESUMO.
+
+           OPEN OUTPUT RESUMO.
+           IF (FS-RESUMO NOT = "00") THEN
+               MOVE "N" TO RESUMO-ESTADO
+               DISPLAY "RESUMO: erro ao abrir, resumo nao gerado."
+           END-IF.
+
+      *------------------------------------------------------------------------
+      * Escreve a linha de detalhe do vendedor/mes corrente no resumo e
+      * acumula os totais (base paga, comissao paga, descontos e
+      * liquido) para o rodape gravado no fecho do ficheiro.
+       GRAVAR-LINHA-RESUMO.
+
+           MOVE BASE-PAGO        TO SAIDA-BASEPAGO.
+           MOVE COMISSAO-VALOR   TO SAIDA-COMISSAOVALOR.
+
+           MOVE SPACES TO RESUMO-LINHA.
+           STRING NOME-VENDEDOR       DELIMITED BY SIZE
+                  " Mes:"              DELIMITED BY SIZE
+                  SAIDA-MESSALARIO     DELIMITED BY SIZE
+                  " Base:"             DELIMITED BY SIZE
+                  SAIDA-BASEPAGO       DELIMITED BY SIZE
+                  " Comissao:"         DELIMITED BY SIZE
+                  SAIDA-COMISSAOVALOR  DELIMITED BY SIZE
+                  " Liquido:"          DELIMITED BY SIZE
+                  SAIDA-SALARIOLIQUIDO DELIMITED BY SIZE
+               INTO RESUMO-LINHA
+           END-STRING.
+           IF (RESUMO-DISPONIVEL) THEN
+               WRITE RESUMO-REGISTO FROM RESUMO-LINHA
+           END-IF.
+
+           ADD 1             TO RESUMO-QTD.
+           ADD BASE-PAGO      TO RESUMO-BASE.
+           ADD COMISSAO-VALOR TO RESUMO-COMISSAO.
+           ADD TOTAL-DESCONTOS TO RESUMO-DESCONTOS.
+           ADD SALARIO-LIQUIDO TO RESUMO-LIQUIDO.
+
+      *------------------------------------------------------------------------
+      * Grava o rodape de totais do resumo mensal e fecha o ficheiro. E'
+      * chamado nos dois pontos de saida do programa (fim do lote e saida
+      * do ecra interactivo), para que o rodape reflita todos os
+      * vendedores processados na execucao.
+       FECHAR-RESUMO.
+
+           MOVE RESUMO-QTD       TO SAIDA-RESUMO-QTD.
+           MOVE RESUMO-BASE      TO SAIDA-RESUMO-BASE.
+           MOVE RESUMO-COMISSAO  TO SAIDA-RESUMO-COMISSAO.
+           MOVE RESUMO-DESCONTOS TO SAIDA-RESUMO-DESCONTOS.
+           MOVE RESUMO-LIQUIDO   TO SAIDA-RESUMO-LIQUIDO.
+
+           MOVE SPACES TO RESUMO-LINHA.
+           STRING "TOTAL Vendedores processados: " DELIMITED BY SIZE
+                  SAIDA-RESUMO-QTD                 DELIMITED BY SIZE
+               INTO RESUMO-LINHA
+           END-STRING.
+           IF (RESUMO-DISPONIVEL) THEN
+               WRITE RESUMO-REGISTO FROM RESUMO-LINHA
+           END-IF.
+
+           MOVE SPACES TO RESUMO-LINHA.
+           STRING "TOTAL Salario Base pago: " DELIMITED BY SIZE
+                  SAIDA-RESUMO-BASE            DELIMITED BY SIZE
+                  " EUR"                      DELIMITED BY SIZE
+               INTO RESUMO-LINHA
+           END-STRING.
+           IF (RESUMO-DISPONIVEL) THEN
+               WRITE RESUMO-REGISTO FROM RESUMO-LINHA
+           END-IF.
+
+           MOVE SPACES TO RESUMO-LINHA.
+           STRING "TOTAL Comissao paga: "     DELIMITED BY SIZE
+                  SAIDA-RESUMO-COMISSAO       DELIMITED BY SIZE
+                  " EUR"                      DELIMITED BY SIZE
+               INTO RESUMO-LINHA
+           END-STRING.
+           IF (RESUMO-DISPONIVEL) THEN
+               WRITE RESUMO-REGISTO FROM RESUMO-LINHA
+           END-IF.
+
+           MOVE SPACES TO RESUMO-LINHA.
+           STRING "TOTAL Descontos (S.S+IRS): " DELIMITED BY SIZE
+                  SAIDA-RESUMO-DESCONTOS        DELIMITED BY SIZE
+                  " EUR"                        DELIMITED BY SIZE
+               INTO RESUMO-LINHA
+           END-STRING.
+           IF (RESUMO-DISPONIVEL) THEN
+               WRITE RESUMO-REGISTO FROM RESUMO-LINHA
+           END-IF.
+
+           MOVE SPACES TO RESUMO-LINHA.
+           STRING "TOTAL Salario Liquido pago: " DELIMITED BY SIZE
+                  SAIDA-RESUMO-LIQUIDO           DELIMITED BY SIZE
+                  " EUR"                         DELIMITED BY SIZE
+               INTO RESUMO-LINHA
+           END-STRING.
+           IF (RESUMO-DISPONIVEL) THEN
+               WRITE RESUMO-REGISTO FROM RESUMO-LINHA
+               CLOSE RESUMO
+           END-IF.
+
+      *------------------------------------------------------------------------
+      * Processamento em lote: le VENDLOTE registo a registo e corre a
+      * mesma cadeia de calculo usada no ecra interactivo, sem intervencao
+      * do utilizador. So' entra aqui quando o ficheiro de lote existe.
+       PROCESSAR-LOTE.
+
+           PERFORM LER-REGISTO-LOTE.
+           PERFORM PROCESSAR-REGISTO-LOTE UNTIL LOTE-TERMINADO.
 
+       LER-REGISTO-LOTE.
+
+           READ VENDLOTE
+               AT END
+                   SET LOTE-TERMINADO TO TRUE
+           END-READ.
+
+       PROCESSAR-REGISTO-LOTE.
+
+           MOVE VL-NOME          TO NOME-VENDEDOR.
+           MOVE VL-ID            TO EMPREGADO-ID.
+           MOVE VL-ANOS-CASA     TO ANOS-CASA.
+           MOVE VL-MES-SALARIO   TO MES-SALARIO.
+           MOVE VL-VOLUME-VENDAS TO VOLUME-VENDAS.
+           MOVE VL-IBAN          TO IBAN-VENDEDOR.
+
+           PERFORM VALIDAR-REGISTO-LOTE.
+           IF (LOTE-REGISTO-E-INVALIDO) THEN
+               CONTINUE
+           ELSE
+               PERFORM CALCULAR-COMISSAO
+               PERFORM CALCULAR-SALARIO-BASE
+               PERFORM CALCULAR-TOTAL
+               PERFORM CALCULAR-SEGURANCA-SOCIAL
+               PERFORM CALCULAR-IRS
+               PERFORM CALCULAR-TOTAL-DESCONTOS
+               PERFORM CALCULAR-SALARIO-LIQUIDO
+           END-IF.
+
+           PERFORM LER-REGISTO-LOTE.
+
+      *------------------------------------------------------------------------
+      * Rejeita registos de lote com anos de casa ou volume de vendas
+      * fora dos limites de negocio, antes de qualquer calculo de
+      * comissao ou salario.
+       VALIDAR-REGISTO-LOTE.
+
+           MOVE "N" TO LOTE-REGISTO-INVALIDO.
+           IF (ANOS-CASA > LIMITE-ANOS-CASA) THEN
+               DISPLAY "LOTE: " NOME-VENDEDOR
+               DISPLAY "  anos de casa fora do limite, ignorado."
+               MOVE "S" TO LOTE-REGISTO-INVALIDO
+           END-IF.
+           IF (VOLUME-VENDAS > LIMITE-VOLUME-VENDAS) THEN
+               DISPLAY "LOTE: " NOME-VENDEDOR
+               DISPLAY "  volume de vendas fora do limite, ignorado."
+               MOVE "S" TO LOTE-REGISTO-INVALIDO
+           END-IF.
+           IF (MES-SALARIO < 1) OR (MES-SALARIO > 12) THEN
+               DISPLAY "LOTE: " NOME-VENDEDOR
+               DISPLAY "  mes de salario invalido, ignorado."
+               MOVE "S" TO LOTE-REGISTO-INVALIDO
+           END-IF.
+
+           IF NOT LOTE-REGISTO-E-INVALIDO THEN
+               PERFORM VERIFICAR-DUPLO-PROCESSAMENTO
+               IF (MES-JA-FOI-PROCESSADO) THEN
+                   DISPLAY "LOTE: " NOME-VENDEDOR
+                   DISPLAY "  mes ja processado, ignorado."
+                   MOVE "S" TO LOTE-REGISTO-INVALIDO
+               END-IF
+           END-IF.
+
+      *------------------------------------------------------------------------
        DADOS-PRE-DEFINIDOS.
 
            MOVE 30000         TO VOLUME-VENDAS.
            MOVE VOLUME-VENDAS TO SAIDA-VOLUMEVENDAS.
            MOVE 2             TO MES-SALARIO.
            MOVE "Paula Silva" TO NOME-VENDEDOR.
+           MOVE "EMP001"      TO EMPREGADO-ID.
+           MOVE "PT50000201231234567890154" TO IBAN-VENDEDOR.
 
            DISPLAY NOME-VENDEDOR                                AT 0930.
+           DISPLAY EMPREGADO-ID                                 AT 2930.
+           DISPLAY IBAN-VENDEDOR                                AT 3130.
            DISPLAY SAIDA-MESSALARIO                             AT 1129.
+
+           PERFORM VERIFICAR-DUPLO-PROCESSAMENTO.
+           IF (MES-JA-FOI-PROCESSADO) THEN
+               MOVE ZEROS TO MES-SALARIO
+           END-IF.
            PERFORM CALCULAR-MES-SALARIO.
            DISPLAY SAIDA-VOLUMEVENDAS                           AT 1330.
            PERFORM LER-ANOS-CASA.
@@ -145,90 +1094,135 @@
        CALCULAR-SALARIO-BASE.
 
            MOVE 0 TO SALARIO-BASE.
-                  IF (ANOS-CASA < 5) THEN
-                      ADD 800 TO SALARIO-BASE
-                      MOVE SALARIO-BASE TO SAIDA-SALARIOBASE
-                      DISPLAY SAIDA-SALARIOBASE                 AT 1529
-                  ELSE
-                      IF (ANOS-CASA >= 5 AND ANOS-CASA <= 10) THEN
-                      ADD 1000 TO SALARIO-BASE
-                      MOVE SALARIO-BASE TO SAIDA-SALARIOBASE
-                      DISPLAY SAIDA-SALARIOBASE                 AT 1530
-                  ELSE
-                      ADD 1200 TO SALARIO-BASE
-                      MOVE SALARIO-BASE TO SAIDA-SALARIOBASE
-                      DISPLAY SAIDA-SALARIOBASE                 AT 1530
-           END-IF.
-           DISPLAY "EUR"                                        AT 1539
-           HIGHLIGHT.
+           SET IDX-SB TO 1.
+           SEARCH TAB-SB
+               AT END
+                   MOVE 0 TO SALARIO-BASE
+               WHEN (ANOS-CASA >= TAB-SB-MIN(IDX-SB) AND
+                     ANOS-CASA <= TAB-SB-MAX(IDX-SB))
+                   MOVE TAB-SB-VALOR(IDX-SB) TO SALARIO-BASE
+           END-SEARCH.
+           MOVE SALARIO-BASE TO SAIDA-SALARIOBASE.
+           IF NOT EM-MODO-LOTE THEN
+               DISPLAY SAIDA-SALARIOBASE                        AT 1529
+               DISPLAY "EUR"                                    AT 1539
+               HIGHLIGHT
+           END-IF.
 
        CALCULAR-COMISSAO.
 
            MOVE 0 TO COMISSAO.
-           IF (VOLUME-VENDAS EQUAL 0) THEN
-               MOVE COMISSAO TO SAIDA-COMISSAO
-           ELSE
-                  IF (VOLUME-VENDAS < 10000) THEN
-                      MOVE 5 TO COMISSAO
-                      MOVE COMISSAO TO SAIDA-COMISSAO
-                  ELSE
-                      IF (VOLUME-VENDAS >= 10000  AND
-                          VOLUME-VENDAS <= 20000) THEN
-                       MOVE 10 TO COMISSAO
-                       MOVE COMISSAO TO SAIDA-COMISSAO
-                      ELSE
-                       MOVE 15 TO COMISSAO
-                       MOVE COMISSAO TO SAIDA-COMISSAO
-           END-IF.
-           DISPLAY SAIDA-COMISSAO                               AT 1730.
-           DISPLAY "%"                                          AT 1733
-           HIGHLIGHT.
+           IF (VOLUME-VENDAS NOT EQUAL 0) THEN
+               SET IDX-CM TO 1
+               SEARCH TAB-CM
+                   AT END
+                       MOVE 0 TO COMISSAO
+                   WHEN (VOLUME-VENDAS >= TAB-CM-MIN(IDX-CM) AND
+                         VOLUME-VENDAS <= TAB-CM-MAX(IDX-CM))
+                       MOVE TAB-CM-TAXA(IDX-CM) TO COMISSAO
+               END-SEARCH
+           END-IF.
+           MOVE COMISSAO TO SAIDA-COMISSAO.
+           IF NOT EM-MODO-LOTE THEN
+               DISPLAY SAIDA-COMISSAO                           AT 1730
+               DISPLAY "%"                                      AT 1737
+               HIGHLIGHT
+           END-IF.
 
        CALCULAR-TOTAL.
 
            IF  (MES-SALARIO = 6 OR MES-SALARIO = 12) THEN
                COMPUTE TOTAL =
                (SALARIO-BASE * 2) + (VOLUME-VENDAS * (COMISSAO/100))
+                   ON SIZE ERROR
+                       MOVE 9999.99 TO TOTAL
+                       DISPLAY "AVISO: total excede o maximo, truncado."
+               END-COMPUTE
            ELSE
                COMPUTE TOTAL =
                SALARIO-BASE + (VOLUME-VENDAS * (COMISSAO/100))
+                   ON SIZE ERROR
+                       MOVE 9999.99 TO TOTAL
+                       DISPLAY "AVISO: total excede o maximo, truncado."
+               END-COMPUTE
            END-IF.
+           COMPUTE COMISSAO-VALOR ROUNDED =
+               (VOLUME-VENDAS * (COMISSAO/100))
+               ON SIZE ERROR
+                   MOVE 99999.99 TO COMISSAO-VALOR
+                   DISPLAY "AVISO: comissao excede o maximo, truncada."
+           END-COMPUTE.
+           COMPUTE BASE-PAGO = (TOTAL - COMISSAO-VALOR)
+               ON SIZE ERROR
+                   MOVE ZEROS TO BASE-PAGO
+                   DISPLAY "AVISO: base paga invalida, ajustada a zero."
+           END-COMPUTE.
            MOVE TOTAL TO SAIDA-TOTAL.
-           DISPLAY SAIDA-TOTAL                                  AT 1930.
-           DISPLAY "EUR"                                        AT 1939
-           HIGHLIGHT.
+           IF NOT EM-MODO-LOTE THEN
+               DISPLAY SAIDA-TOTAL                              AT 1930
+               DISPLAY "EUR"                                    AT 1939
+               HIGHLIGHT
+           END-IF.
 
        CALCULAR-SEGURANCA-SOCIAL.
 
            COMPUTE SEGURANCA-SOCIAL = (TOTAL * 0.115).
            MOVE SEGURANCA-SOCIAL TO SAIDA-SSOCIAL.
-           DISPLAY SAIDA-SSOCIAL                                AT 2130.
-           DISPLAY "EUR"                                        AT 2139
-           HIGHLIGHT.
+           IF NOT EM-MODO-LOTE THEN
+               DISPLAY SAIDA-SSOCIAL                            AT 2130
+               DISPLAY "EUR"                                    AT 2139
+               HIGHLIGHT
+           END-IF.
 
        CALCULAR-IRS.
 
-           COMPUTE IRS = (TOTAL * 0.25).
+           MOVE ZEROS TO IRS-CALC.
+           SET IDX-IRS TO 1.
+           SEARCH TAB-IRS-ESC
+               AT END
+                   MOVE ZEROS TO IRS-CALC
+               WHEN (TOTAL >= TAB-IRS-MIN(IDX-IRS) AND
+                     TOTAL <= TAB-IRS-MAX(IDX-IRS))
+                   COMPUTE IRS-CALC ROUNDED =
+                       (TOTAL * (TAB-IRS-TAXA(IDX-IRS) / 100))
+                       - TAB-IRS-ABATER(IDX-IRS)
+           END-SEARCH.
+           IF (IRS-CALC < 0) THEN
+               MOVE ZEROS TO IRS
+           ELSE
+               MOVE IRS-CALC TO IRS
+           END-IF.
            MOVE IRS TO SAIDA-IRS.
-           DISPLAY SAIDA-IRS                                    AT 2330.
-           DISPLAY "EUR"                                        AT 2339
-           HIGHLIGHT.
+           IF NOT EM-MODO-LOTE THEN
+               DISPLAY SAIDA-IRS                                AT 2330
+               DISPLAY "EUR"                                    AT 2339
+               HIGHLIGHT
+           END-IF.
 
        CALCULAR-TOTAL-DESCONTOS.
 
            COMPUTE TOTAL-DESCONTOS = (SEGURANCA-SOCIAL + IRS).
            MOVE TOTAL-DESCONTOS TO SAIDA-TOTALDESCONTOS.
-           DISPLAY SAIDA-TOTALDESCONTOS                         AT 2530.
-           DISPLAY "EUR"                                        AT 2539
-           HIGHLIGHT.
+           IF NOT EM-MODO-LOTE THEN
+               DISPLAY SAIDA-TOTALDESCONTOS                     AT 2530
+               DISPLAY "EUR"                                    AT 2539
+               HIGHLIGHT
+           END-IF.
 
        CALCULAR-SALARIO-LIQUIDO.
 
            COMPUTE SALARIO-LIQUIDO = (TOTAL - TOTAL-DESCONTOS).
            MOVE SALARIO-LIQUIDO TO SAIDA-SALARIOLIQUIDO.
-           DISPLAY SAIDA-SALARIOLIQUIDO                         AT 2729.
-           DISPLAY "EUR"                                        AT 2739
-           HIGHLIGHT.
+           IF NOT EM-MODO-LOTE THEN
+               DISPLAY SAIDA-SALARIOLIQUIDO                     AT 2729
+               DISPLAY "EUR"                                    AT 2739
+               HIGHLIGHT
+           END-IF.
+           PERFORM GRAVAR-HISTORICO.
+           PERFORM EMITIR-RECIBO.
+           PERFORM ATUALIZAR-EMPREGADO.
+           PERFORM EMITIR-SEPA.
+           PERFORM GRAVAR-LINHA-RESUMO.
 
       *------------------------------------------------------------------------
        NOVOCALCULO.
@@ -241,6 +1235,8 @@
                PERFORM LIMPAR-CAMPOS
                PERFORM LER-ANOS-CASA
                PERFORM LER-NOME-VENDEDOR
+               PERFORM LER-EMPREGADO-ID
+               PERFORM LER-IBAN
                PERFORM LER-MES-SALARIO
                PERFORM LER-VOLUME-VENDAS
                PERFORM CALCULAR-COMISSAO
@@ -254,6 +1250,11 @@
            ELSE
                IF (RESPOSTA = "N" OR RESPOSTA = "n") THEN
                DISPLAY " ", LINE 1, POSITION 1, ERASE EOS
+               CLOSE HISTORIC
+               CLOSE RECIBOS
+               CLOSE EMPMSTR
+               CLOSE SEPAOUT
+               PERFORM FECHAR-RESUMO
                STOP RUN
                ELSE
                    DISPLAY "Insira S ou N." AT 3024
@@ -269,11 +1270,19 @@
            MOVE TEMP TO ANOS-CASA.
            MOVE ANOS-CASA TO SAIDA-ANOSCASA.
            DISPLAY LIMPACAMPOS                                  AT 0730.
-           IF (ANOS-CASA EQUALS 0) THEN
-           DISPLAY "Ainda nao tem 1 ano de casa."               AT 0750
-           FOREGROUND-COLOR 3
+           IF (ANOS-CASA > LIMITE-ANOS-CASA) THEN
+               DISPLAY "Anos de casa acima do limite admitido."  AT 0750
+               FOREGROUND-COLOR 4
+               PERFORM LER-ANOS-CASA
+           ELSE
+               IF (ANOS-CASA = 0) THEN
+               DISPLAY "Ainda nao tem 1 ano de casa."            AT 0750
+               FOREGROUND-COLOR 3
+               ELSE
+               DISPLAY LIMPACAMPOS                               AT 0750
+               END-IF
+               DISPLAY SAIDA-ANOSCASA                            AT 0730
            END-IF.
-           DISPLAY SAIDA-ANOSCASA                               AT 0730.
 
        LER-NOME-VENDEDOR.
            ACCEPT NOME-VENDEDOR                                 AT 0930.
@@ -285,11 +1294,30 @@
            END-IF.
            DISPLAY LIMPACAMPOS                                  AT 0960.
 
+       LER-EMPREGADO-ID.
+           ACCEPT EMPREGADO-ID                                  AT 2930.
+           DISPLAY LIMPACAMPOS                                  AT 2930.
+           DISPLAY EMPREGADO-ID                                 AT 2930.
+
+      *------------------------------------------------------------------------
+      * IBAN do vendedor, usado como conta de destino na exportacao SEPA
+      * do Salario Liquido (ficheiro SEPAOUT).
+       LER-IBAN.
+           ACCEPT IBAN-VENDEDOR                                 AT 3130.
+           DISPLAY LIMPACAMPOS                                  AT 3130.
+           DISPLAY IBAN-VENDEDOR                                AT 3130.
+
        LER-MES-SALARIO.
 
            ACCEPT  TEMP      PROMPT                             AT 1130.
            MOVE TEMP TO MES-SALARIO.
            PERFORM CALCULAR-MES-SALARIO.
+           PERFORM VERIFICAR-DUPLO-PROCESSAMENTO.
+           IF (MES-JA-FOI-PROCESSADO) THEN
+               DISPLAY "Mes ja processado para este empregado."  AT 1150
+               FOREGROUND-COLOR 4
+               PERFORM LER-MES-SALARIO
+           END-IF.
 
        LER-VOLUME-VENDAS.
 
@@ -297,8 +1325,16 @@
            HIGHLIGHT.
            ACCEPT  TEMP-VOLUMEVENDAS  PROMPT                    AT 1330.
            MOVE TEMP-VOLUMEVENDAS TO VOLUME-VENDAS.
-           MOVE VOLUME-VENDAS TO SAIDA-VOLUMEVENDAS.
-           DISPLAY SAIDA-VOLUMEVENDAS                           AT 1330.
+           IF (VOLUME-VENDAS > LIMITE-VOLUME-VENDAS) THEN
+               DISPLAY LIMPACAMPOS                               AT 1330
+               DISPLAY "Volume de vendas acima do limite."  AT 1350
+               FOREGROUND-COLOR 4
+               PERFORM LER-VOLUME-VENDAS
+           ELSE
+               MOVE VOLUME-VENDAS TO SAIDA-VOLUMEVENDAS
+               DISPLAY SAIDA-VOLUMEVENDAS                        AT 1330
+               DISPLAY LIMPACAMPOS                               AT 1350
+           END-IF.
 
       *------------------------------------------------------------------------
        LIMPAR-CAMPOS.
@@ -314,5 +1350,7 @@
            DISPLAY LIMPACAMPOS AT 2329.
            DISPLAY LIMPACAMPOS AT 2529.
            DISPLAY LIMPACAMPOS AT 2729.
+           DISPLAY LIMPACAMPOS AT 2929.
+           DISPLAY LIMPACAMPOS AT 3129.
 
        END PROGRAM SALARIOS.
